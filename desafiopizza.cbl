@@ -16,6 +16,31 @@
       *--- declaração dos recursos externos
        input-output section.
        file-control.
+           select cad-arquivo assign to "CADPIZZA"
+               organization is indexed
+               access mode is dynamic
+               record key is cad-chave-composta
+               file status is cad-status.
+
+           select parm-arquivo assign to "PARMPIZZA"
+               organization is line sequential
+               file status is parm-status.
+
+           select hist-arquivo assign to "HISTPIZZA"
+               organization is line sequential
+               file status is hist-status.
+
+           select csv-arquivo assign to "RELPIZZA.CSV"
+               organization is line sequential
+               file status is csv-status.
+
+           select ckp-arquivo assign to "CKPPIZZA"
+               organization is line sequential
+               file status is ckp-status.
+
+           select rel-arquivo assign to "PIZZAREL"
+               organization is line sequential
+               file status is rel-status.
        i-o-control.
 
       *declaração de variáveis
@@ -23,15 +48,105 @@
 
       *--- variaveis de arquivos
        file section.
+      *--- cadastro mestre das pizzas (persiste entre execuções)
+       fd  cad-arquivo.
+       01  cad-pizza-registro.
+      *    chave composta: o mesmo nome de pizza pode existir em mais
+      *    de um estabelecimento, entao nome isolado nao identifica
+      *    o registro de forma unica
+           05 cad-chave-composta.
+               10 cad-chave                        pic x(15).
+               10 cad-estabelecimento               pic x(15).
+           05 cad-diametro                         pic 9(03).
+           05 cad-preco-pizza                      pic 9(03)v9(02).
+           05 cad-imposto-percentual               pic 9(02)v9(02).
+           05 cad-desconto-percentual              pic 9(02)v9(02).
+           05 cad-preco-cm2                        pic 9(02)v9(02).
+
+      *--- parametro com a quantidade maxima de pizzas do catalogo
+       fd  parm-arquivo.
+       01  parm-registro.
+           05 parm-quant-pizzas                    pic 9(03).
 
+      *--- historico de precos por cm2 das pizzas (uma linha por
+      *--- pizza de cada execução, para acompanhar a tendencia)
+       fd  hist-arquivo.
+      *    os separadores abaixo sao campos nomeados (e nao FILLER) pois
+      *    precisam ser regravados com " - " apos cada MOVE SPACES TO
+      *    HIST-REGISTRO; um FILLER nao pode ser referenciado pelo nome
+       01  hist-registro.
+           05 hist-data-hora                       pic x(15).
+           05 hist-separador-1                     pic x(03).
+           05 hist-nome                            pic x(15).
+           05 hist-separador-2                     pic x(03).
+           05 hist-estabelecimento                 pic x(15).
+           05 hist-separador-3                     pic x(03).
+           05 hist-diametro                        pic 9(03).
+           05 hist-separador-4                     pic x(03).
+           05 hist-preco-pizza                     pic zz9,99.
+           05 hist-separador-5                     pic x(03).
+           05 hist-preco-cm2                       pic z9,99.
+
+      *--- exportação do ranking ordenado para planilha semanal
+       fd  csv-arquivo.
+       01  csv-registro                             pic x(100).
+
+      *--- checkpoint do cadastro em andamento (recuperação de queda)
+       fd  ckp-arquivo.
+       01  ckp-registro.
+           05 ckp-nome                             pic x(15).
+           05 ckp-estabelecimento                  pic x(15).
+           05 ckp-diametro                         pic 9(03).
+           05 ckp-preco-pizza                      pic 9(03)v9(02).
+           05 ckp-imposto-percentual               pic 9(02)v9(02).
+           05 ckp-desconto-percentual              pic 9(02)v9(02).
+           05 ckp-preco-cm2                        pic 9(02)v9(02).
+           05 ckp-diferenca-percentual             pic 9(03)v9(02).
+
+      *--- relatorio impresso paginado do ranking (PIZZAREL)
+       fd  rel-arquivo.
+       01  rel-registro                             pic x(100).
 
       *--- variaveis de trabalho
        working-storage section.
-      *valor universal do vetor relatorio_pizzas
-       77 quant_pizzas                             pic 9(02) value 20.
+       77  cad-status                              pic x(02).
+       77  parm-status                             pic x(02).
+       77  hist-status                             pic x(02).
+       77  csv-status                              pic x(02).
+       77  ckp-status                              pic x(02).
+       77  rel-status                              pic x(02).
+       77  opcao_checkpoint                        pic x(01).
+       77  ckp-ind-aux                             pic 9(03).
+       77  ckp-nome-arquivo                        pic x(20)
+                                                   value "CKPPIZZA".
+       77  ckp-retorno-delete                      pic 9(09) comp-5.
+       77  data-sistema                            pic 9(08).
+       77  hora-sistema                            pic 9(08).
+       77  data-hora-formatada                     pic x(15).
+      *--- campos editados para saida em relatorios/arquivos texto
+       77  form-diametro                           pic zz9.
+       77  form-preco-pizza                        pic zz9,99.
+       77  form-preco-cm2                          pic z9,99.
+       77  form-diferenca                          pic zz9,99.
+       77  form-pagina                             pic zz9.
+      *--- paginacao do relatorio impresso (PIZZAREL)
+       77  rel-linhas-pagina                        pic 9(02)
+                                                   value 15.
+       77  rel-linha-atual                          pic 9(02)
+                                                   value 0.
+       77  rel-pagina                               pic 9(03)
+                                                   value 0.
+      *valor universal do vetor relatorio_pizzas (maximo 500)
+       77 quant_pizzas                             pic 9(03) value 20.
       *vetor das pizzas
-       01  relatorio_pizzas  occurs  20.
-           05 nome                                 pic x(15).
+       01  relatorio_pizzas  occurs  1 to 500 times
+                             depending on quant_pizzas.
+           05 nome                                 pic x(15)
+                                                   value spaces.
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 estabelecimento                      pic x(15)
+                                                   value spaces.
            05 filler                               pic x(03)
                                                    value " - ".
            05 diametro                             pic 9(03)
@@ -42,24 +157,52 @@
                                                    value 0.
            05 filler                               pic x(03)
                                                    value " - ".
+           05 imposto_percentual                   pic 9(02)v9(02)
+                                                   value 0.
+           05 filler                               pic x(03)
+                                                   value " - ".
+           05 desconto_percentual                  pic 9(02)v9(02)
+                                                   value 0.
+           05 filler                               pic x(03)
+                                                   value " - ".
            05 preco_cm2                            pic 9(02)v9(02)
                                                    value 0.
            05 filler                               pic x(03)
                                                    value " - ".
            05 diferenca_percentual                 pic 9(03)v9(02)
                                                    value 0.
-       77  ind                                     pic 9(02).
+       77  ind                                     pic 9(03).
        77  opcao_continuar                         pic x(01).
        77  raio_pizza                              pic 9(02)v9(02).
        77  area_pizza                              pic 9(03)v9(02).
+       77  preco_efetivo                           pic 9(04)v9(02).
+       77  fator_ajuste_percentual                 pic 9(02)v9(04).
        77  valor_pi                                pic 9(01)v9(07)
                                                    value 3,1415926.
        77 controle                                 pic x(12).
        77 aux_nome                                 pic x(15).
        77 aux_diametro                             pic 9(03).
        77 aux_preco_pizza                          pic 9(03)v9(02).
+       77 aux_imposto_percentual                   pic 9(02)v9(02).
+       77 aux_desconto_percentual                  pic 9(02)v9(02).
        77 aux_preco_cm2                            pic 9(02)v9(02).
        77 diferenca                                pic 9(03)v9(02).
+       77 aux_ind_atual                            pic 9(03).
+       77 ind_manutencao                           pic 9(03).
+       77 acao_manutencao                          pic x(01).
+       77 ind_deslocamento                         pic 9(03).
+       77 aux_estabelecimento                      pic x(15).
+      *--- lista de estabelecimentos distintos, para o relatorio
+      *--- agrupado por loja (reaproveita o limite de quant_pizzas)
+       77 qtd_estabelecimentos                      pic 9(03) value 0.
+       01  lista_estabelecimentos  occurs  1 to 500 times
+                             depending on quant_pizzas.
+           05 estabelecimento_distinto             pic x(15).
+       77 ind_estabelecimento                      pic 9(03).
+       77 achou_estabelecimento                    pic x(01).
+      *--- verificacao de nome+estabelecimento duplicado na edicao
+       77 ind_duplicidade                          pic 9(03).
+       77 achou_duplicidade                        pic x(01).
 
       *--- variaveis para comunicação entre programas
        linkage section.
@@ -81,15 +224,157 @@
       *    procedimentos que serao realizados apenas uma vez
        inicializa section.
            move   "S"       to     opcao_continuar
+           perform obter_quant_pizzas
+           perform carrega_catalogo
+           perform verifica_checkpoint
            .
        inicializa-exit.
            exit.
       *------------------------fim inicializacao------------------------
 
+      *-------------------------verifica checkpoint-------------------------
+      *    se a sessão anterior caiu no meio do cadastro, oferece
+      *    retomar a partir do checkpoint em vez de recomeçar do zero
+       verifica_checkpoint section.
+           open input ckp-arquivo
+           if ckp-status = "00" then
+               display " "
+               display "Foi encontrado um checkpoint de uma sessao "
+               display "anterior que nao foi finalizada."
+               display "Deseja retomar o cadastro a partir dele? "
+               display "('S'/'N')"
+               accept opcao_checkpoint
+
+               if opcao_checkpoint = "S" or opcao_checkpoint = "s" then
+                   move 0 to ind
+                   read ckp-arquivo
+                       at end move "10" to ckp-status
+                   end-read
+                   perform until ckp-status <> "00"
+                       or ind >= quant_pizzas
+                       add 1 to ind
+                       move ckp-nome       to nome(ind)
+                       move ckp-estabelecimento to estabelecimento(ind)
+                       move ckp-diametro   to diametro(ind)
+                       move ckp-preco-pizza to preco_pizza(ind)
+                       move ckp-imposto-percentual to
+                           imposto_percentual(ind)
+                       move ckp-desconto-percentual to
+                           desconto_percentual(ind)
+                       move ckp-diferenca-percentual to
+                           diferenca_percentual(ind)
+      *                recalcula o preco por cm2 pois o checkpoint pode
+      *                ter sido gravado antes do calculo ser feito
+                       perform calcular_preco_cm2
+                       read ckp-arquivo
+                           at end move "10" to ckp-status
+                       end-read
+                   end-perform
+
+                   if ckp-status = "00" then
+                       display "Atencao: o checkpoint tem mais pizzas "
+                           "do que o limite configurado (" quant_pizzas
+                           "). Apenas as primeiras foram restauradas."
+                   end-if
+               end-if
+               close ckp-arquivo
+           end-if
+           .
+       verifica_checkpoint-exit.
+           exit.
+      *----------------------fim verifica checkpoint-------------------------
+
+      *---------------------obter quantidade de pizzas----------------------
+      *    le o tamanho maximo do catalogo de um arquivo de parametro;
+      *    se nao existir, pergunta ao usuario e grava para as proximas
+      *    execuções
+       obter_quant_pizzas section.
+           open input parm-arquivo
+           if parm-status = "00" then
+               read parm-arquivo
+               move parm-quant-pizzas to quant_pizzas
+               close parm-arquivo
+               if quant_pizzas = 0 then
+                   move 20 to quant_pizzas
+               end-if
+               if quant_pizzas > 500 then
+                   move 500 to quant_pizzas
+               end-if
+           else
+               display "Informe a quantidade maxima de pizzas do"
+               display "catalogo (maximo 500): "
+               accept quant_pizzas
+               if quant_pizzas = 0 then
+                   move 20 to quant_pizzas
+               end-if
+      *        o vetor relatorio_pizzas so suporta ate 500 ocorrencias
+               if quant_pizzas > 500 then
+                   move 500 to quant_pizzas
+               end-if
+
+               move quant_pizzas to parm-quant-pizzas
+               open output parm-arquivo
+               write parm-registro
+               close parm-arquivo
+           end-if
+           .
+       obter_quant_pizzas-exit.
+           exit.
+      *------------------fim obter quantidade de pizzas---------------------
+
+      *----------------------carrega catalogo----------------------------
+      *    abre (ou cria) o cadastro mestre CADPIZZA e carrega as
+      *    pizzas ja cadastradas em execuções anteriores para o vetor
+       carrega_catalogo section.
+           move 0 to ind
+           open i-o cad-arquivo
+           if cad-status = "35"
+               open output cad-arquivo
+               close cad-arquivo
+               open i-o cad-arquivo
+           end-if
+
+           move spaces to cad-chave-composta
+           start cad-arquivo key is not less than cad-chave-composta
+               invalid key
+                   move "10" to cad-status
+           end-start
+
+           perform until cad-status <> "00" or ind >= quant_pizzas
+               read cad-arquivo next record
+                   at end
+                       move "10" to cad-status
+               end-read
+               if cad-status = "00"
+                   add 1 to ind
+                   move cad-chave      to nome(ind)
+                   move cad-estabelecimento to estabelecimento(ind)
+                   move cad-diametro   to diametro(ind)
+                   move cad-preco-pizza to preco_pizza(ind)
+                   move cad-imposto-percentual to
+                       imposto_percentual(ind)
+                   move cad-desconto-percentual to
+                       desconto_percentual(ind)
+                   move cad-preco-cm2  to preco_cm2(ind)
+               end-if
+           end-perform
+
+      *    se o cadastro mestre tem mais pizzas do que a quantidade
+      *    maxima configurada, as excedentes ficam de fora do vetor
+      *    (mas permanecem no CADPIZZA) ate o limite ser aumentado
+           if cad-status = "00" then
+               display "Atencao: o cadastro mestre CADPIZZA tem mais "
+                   "pizzas do que o limite configurado (" quant_pizzas
+                   "). Apenas as primeiras foram carregadas."
+           end-if
+           .
+       carrega_catalogo-exit.
+           exit.
+      *--------------------fim carrega catalogo---------------------------
+
       *-------------------------processamento---------------------------
        processamento section.
       *    entrada de dados do usuario
-           move 0 to ind
            perform until opcao_continuar = "N"
                or opcao_continuar = "n"
                display erase
@@ -98,33 +383,247 @@
                if ind > quant_pizzas then
                    display "Voce atingiu o limite de " quant_pizzas
       -            " pizzas"
+                   subtract 1 from ind
                else
                    display "Informe o nome da pizza "
                    accept nome(ind)
 
+                   display "Informe o estabelecimento "
+                   accept estabelecimento(ind)
+
                    display "Informe o diametro "
                    accept diametro(ind)
 
                    display "Informe o preco "
                    accept preco_pizza(ind)
+
+                   display "Informe o percentual de imposto "
+                   accept imposto_percentual(ind)
+
+                   display "Informe o percentual de desconto "
+                   accept desconto_percentual(ind)
+
+                   perform valida_dados_pizza
+                   perform grava_checkpoint
                end-if
 
                perform calcular_preco_cm2
-               display "Desejas cadastrar mais uma pizza? ('S'/'N')"
+               perform grava_catalogo
+               display "Cadastrar mais uma pizza? ('S'/'N'/'M') "
                accept opcao_continuar
+
+               perform until opcao_continuar <> "M"
+                   and opcao_continuar <> "m"
+                   perform manutencao_pizza
+                   display "Cadastrar mais uma pizza? ('S'/'N'/'M') "
+                   accept opcao_continuar
+               end-perform
            end-perform
 
       *    chama função que coloca os preços em cm2 em ordem crescente
            perform funcao_ordem_crescente
       *    saida das informacoes na ordem correta com percentual(%)
            perform saida_informacoes
+      *    exporta o mesmo ranking para planilha (csv)
+           perform saida_csv
+      *    relatorio agrupado por estabelecimento, com o vencedor geral
+           perform saida_por_estabelecimento
+      *    relatorio impresso paginado (arquivo PIZZAREL)
+           perform saida_relatorio_impresso
            .
        processamento-exit.
            exit.
       *-----------------------fim processamento-------------------------
 
+      *----------------------valida dados da pizza------------------------
+      *    garante que diametro e preco nao ficaram zerados/em branco
+      *    antes de seguir para o calculo do preco por cm2
+       valida_dados_pizza section.
+           perform until diametro(ind) not = 0
+               and preco_pizza(ind) not = 0
+               if diametro(ind) = 0 then
+                   display "Diametro invalido. Informe novamente."
+               end-if
+               if preco_pizza(ind) = 0 then
+                   display "Preco invalido. Informe novamente."
+               end-if
+
+               display "Informe o nome da pizza "
+               accept nome(ind)
+
+               display "Informe o diametro "
+               accept diametro(ind)
+
+               display "Informe o preco "
+               accept preco_pizza(ind)
+           end-perform
+           .
+       valida_dados_pizza-exit.
+           exit.
+      *--------------------fim valida dados da pizza-----------------------
+
+      *----------------valida duplicidade na edicao--------------------------
+      *    usada so pela manutencao (edicao): garante que o nome+
+      *    estabelecimento informados nao colidem com outra pizza ja
+      *    existente no vetor (ignorando a propria pizza em IND), antes
+      *    de aceitar a edicao e gravar no CADPIZZA
+       valida_duplicidade_pizza section.
+           move "S" to achou_duplicidade
+           perform until achou_duplicidade = "N"
+               move "N" to achou_duplicidade
+               perform varying ind_duplicidade from 1 by 1
+                   until ind_duplicidade > quant_pizzas
+                   or nome(ind_duplicidade) = space
+                   if ind_duplicidade not = ind
+                       and nome(ind_duplicidade) = nome(ind)
+                       and estabelecimento(ind_duplicidade)
+                           = estabelecimento(ind)
+                       move "S" to achou_duplicidade
+                   end-if
+               end-perform
+
+               if achou_duplicidade = "S"
+                   display "Ja existe uma pizza com este nome neste "
+                   display "estabelecimento. Informe novamente."
+                   display "Informe o nome da pizza "
+                   accept nome(ind)
+                   display "Informe o estabelecimento "
+                   accept estabelecimento(ind)
+               end-if
+           end-perform
+           .
+       valida_duplicidade_pizza-exit.
+           exit.
+      *--------------fim valida duplicidade na edicao-------------------------
+
+      *--------------------------manutencao de pizzas------------------------
+      *    permite escolher uma pizza ja cadastrada para editar os
+      *    dados (refazendo o calculo do preco por cm2) ou excluir
+      *    o registro antes do proximo reordenamento
+       manutencao_pizza section.
+           move ind to aux_ind_atual
+           display " "
+           display "--- manutencao de pizzas cadastradas ---"
+           perform varying ind_manutencao from 1 by 1
+               until ind_manutencao > quant_pizzas
+               or nome(ind_manutencao) = space
+               display ind_manutencao " - " nome(ind_manutencao)
+           end-perform
+
+           display "Informe o numero da pizza para manutencao "
+           display "(0 para cancelar)"
+           accept ind_manutencao
+
+           if ind_manutencao not = 0
+               and ind_manutencao <= quant_pizzas
+               and nome(ind_manutencao) not = space
+
+               display "Editar (E) ou excluir (X) esta pizza?"
+               accept acao_manutencao
+
+               if acao_manutencao = "E" or acao_manutencao = "e"
+                   move ind_manutencao to ind
+                   move nome(ind) to aux_nome
+                   move estabelecimento(ind) to aux_estabelecimento
+                   display "Informe o nome da pizza "
+                   accept nome(ind)
+                   display "Informe o estabelecimento "
+                   accept estabelecimento(ind)
+                   perform valida_duplicidade_pizza
+                   display "Informe o diametro "
+                   accept diametro(ind)
+                   display "Informe o preco "
+                   accept preco_pizza(ind)
+                   display "Informe o percentual de imposto "
+                   accept imposto_percentual(ind)
+                   display "Informe o percentual de desconto "
+                   accept desconto_percentual(ind)
+                   perform valida_dados_pizza
+                   perform calcular_preco_cm2
+
+      *            se a pizza ou o estabelecimento foram alterados, a
+      *            chave composta mudou, entao remove o registro antigo
+      *            do cadastro mestre antes de gravar com a chave nova
+                   if aux_nome <> nome(ind)
+                       or aux_estabelecimento <> estabelecimento(ind)
+                       move aux_nome to cad-chave
+                       move aux_estabelecimento to cad-estabelecimento
+                       delete cad-arquivo record
+                           invalid key
+                               continue
+                       end-delete
+                   end-if
+
+                   perform grava_catalogo
+               end-if
+
+               if acao_manutencao = "X" or acao_manutencao = "x"
+                   perform excluir_pizza
+               end-if
+           end-if
+
+           move aux_ind_atual to ind
+      *    grava o checkpoint so depois de IND voltar a apontar para o
+      *    total real de pizzas, senao o checkpoint fica truncado na
+      *    pizza que acabou de ser editada/excluida
+           perform grava_checkpoint
+           .
+       manutencao_pizza-exit.
+           exit.
+      *----------------------fim manutencao de pizzas------------------------
+
+      *--------------------------exclui pizza---------------------------------
+      *    remove do CADPIZZA e desloca as pizzas seguintes uma posicao
+      *    para tras, para manter o vetor sem lacunas
+       excluir_pizza section.
+           move nome(ind_manutencao) to cad-chave
+           move estabelecimento(ind_manutencao) to cad-estabelecimento
+           delete cad-arquivo record
+               invalid key
+                   continue
+           end-delete
+
+           perform varying ind_deslocamento from ind_manutencao by 1
+               until ind_deslocamento >= aux_ind_atual
+               move nome(ind_deslocamento + 1)
+                   to nome(ind_deslocamento)
+               move estabelecimento(ind_deslocamento + 1)
+                   to estabelecimento(ind_deslocamento)
+               move diametro(ind_deslocamento + 1)
+                   to diametro(ind_deslocamento)
+               move preco_pizza(ind_deslocamento + 1)
+                   to preco_pizza(ind_deslocamento)
+               move imposto_percentual(ind_deslocamento + 1)
+                   to imposto_percentual(ind_deslocamento)
+               move desconto_percentual(ind_deslocamento + 1)
+                   to desconto_percentual(ind_deslocamento)
+               move preco_cm2(ind_deslocamento + 1)
+                   to preco_cm2(ind_deslocamento)
+               move diferenca_percentual(ind_deslocamento + 1)
+                   to diferenca_percentual(ind_deslocamento)
+           end-perform
+
+           move spaces to nome(aux_ind_atual)
+           move spaces to estabelecimento(aux_ind_atual)
+           move 0 to diametro(aux_ind_atual)
+           move 0 to preco_pizza(aux_ind_atual)
+           move 0 to imposto_percentual(aux_ind_atual)
+           move 0 to desconto_percentual(aux_ind_atual)
+           move 0 to preco_cm2(aux_ind_atual)
+           move 0 to diferenca_percentual(aux_ind_atual)
+
+           subtract 1 from aux_ind_atual
+           move aux_ind_atual to ind
+           .
+       excluir_pizza-exit.
+           exit.
+      *----------------------------fim exclui pizza----------------------------
+
       *--------------------------finalizacao----------------------------
        finaliza section.
+           perform grava_historico
+           perform remove_checkpoint
+           close cad-arquivo
            display " "
            display "--- fim do programa ---"
            Stop run
@@ -133,16 +632,132 @@
            exit.
       *------------------------fim finalizacao--------------------------
 
+      *-----------------------grava historico------------------------------
+      *    acrescenta ao HISTPIZZA o resultado desta execução, com a
+      *    data/hora, para acompanhar a evolução do preco por cm2
+       grava_historico section.
+           accept data-sistema from date yyyymmdd
+           accept hora-sistema from time
+           move spaces to data-hora-formatada
+           string
+               data-sistema delimited by size
+               "-"          delimited by size
+               hora-sistema delimited by size
+               into data-hora-formatada
+           end-string
+
+           open extend hist-arquivo
+           if hist-status = "35" then
+               open output hist-arquivo
+           end-if
+
+           perform varying ind from 1 by 1 until ind > quant_pizzas
+               or nome(ind) = space
+               move spaces to hist-registro
+               move data-hora-formatada to hist-data-hora
+               move " - "               to hist-separador-1
+               move nome(ind)           to hist-nome
+               move " - "               to hist-separador-2
+               move estabelecimento(ind) to hist-estabelecimento
+               move " - "               to hist-separador-3
+               move diametro(ind)       to hist-diametro
+               move " - "               to hist-separador-4
+      *        usa os mesmos campos editados (virgula decimal) do
+      *        relatorio/csv, para o historico ficar legivel direto
+               move preco_pizza(ind)    to form-preco-pizza
+               move form-preco-pizza    to hist-preco-pizza
+               move " - "               to hist-separador-5
+               move preco_cm2(ind)      to form-preco-cm2
+               move form-preco-cm2      to hist-preco-cm2
+               write hist-registro
+           end-perform
+
+           close hist-arquivo
+           move 1 to ind
+           .
+       grava_historico-exit.
+           exit.
+      *---------------------fim grava historico-----------------------------
+
+      *-----------------------grava catalogo------------------------------
+      *    grava (ou regrava) a pizza corrente no cadastro mestre
+       grava_catalogo section.
+           move nome(ind)       to cad-chave
+           move estabelecimento(ind) to cad-estabelecimento
+           move diametro(ind)   to cad-diametro
+           move preco_pizza(ind) to cad-preco-pizza
+           move imposto_percentual(ind) to cad-imposto-percentual
+           move desconto_percentual(ind) to cad-desconto-percentual
+           move preco_cm2(ind)  to cad-preco-cm2
+
+           write cad-pizza-registro
+               invalid key
+                   rewrite cad-pizza-registro
+           end-write
+           .
+       grava_catalogo-exit.
+           exit.
+      *---------------------fim grava catalogo-----------------------------
+
+      *-----------------------grava checkpoint------------------------------
+      *    regrava o CKPPIZZA com todas as pizzas ja cadastradas nesta
+      *    execução, para permitir retomar o cadastro em caso de queda
+       grava_checkpoint section.
+           open output ckp-arquivo
+           perform varying ckp-ind-aux from 1 by 1
+               until ckp-ind-aux > ind
+               move spaces to ckp-registro
+               move nome(ckp-ind-aux)       to ckp-nome
+               move estabelecimento(ckp-ind-aux) to ckp-estabelecimento
+               move diametro(ckp-ind-aux)   to ckp-diametro
+               move preco_pizza(ckp-ind-aux) to ckp-preco-pizza
+               move imposto_percentual(ckp-ind-aux) to
+                   ckp-imposto-percentual
+               move desconto_percentual(ckp-ind-aux) to
+                   ckp-desconto-percentual
+               move preco_cm2(ckp-ind-aux)  to ckp-preco-cm2
+               move diferenca_percentual(ckp-ind-aux) to
+                   ckp-diferenca-percentual
+               write ckp-registro
+           end-perform
+           close ckp-arquivo
+           .
+       grava_checkpoint-exit.
+           exit.
+      *---------------------fim grava checkpoint-----------------------------
+
+      *-----------------------remove checkpoint------------------------------
+      *    apaga o CKPPIZZA ao final de uma execução concluida com
+      *    sucesso, ja que os dados foram persistidos no CADPIZZA
+       remove_checkpoint section.
+           call "CBL_DELETE_FILE" using ckp-nome-arquivo
+               returning ckp-retorno-delete
+           .
+       remove_checkpoint-exit.
+           exit.
+      *---------------------fim remove checkpoint-----------------------------
+
       *-----------------------------funções-----------------------------
 
       *--- função para calcular o preço por cm2 das pizzzas
        calcular_preco_cm2 section.
       *    calculo da area é: pi * raio * raio
-      *    calculo preço por cm2 é: preco/area
+      *    imposto e desconto sao percentuais sobre o preco, nao
+      *    valores em reais: preco_efetivo = preco * (1 + imposto% -
+      *    desconto%)
+      *    calculo preço por cm2 é: preco_efetivo/area
 
            compute raio_pizza = diametro(ind) / 2
            compute area_pizza = valor_pi * raio_pizza * raio_pizza
-           compute preco_cm2(ind) = preco_pizza(ind) / area_pizza
+      *    o fator de ajuste e calculado separado do preco_efetivo:
+      *    dividir e somar/subtrair dentro da mesma expressao da
+      *    multiplicacao arredonda errado, por isso o passo intermediario
+           compute fator_ajuste_percentual =
+               1 + (imposto_percentual(ind) / 100
+                    - desconto_percentual(ind) / 100)
+           compute preco_efetivo rounded =
+               preco_pizza(ind) * fator_ajuste_percentual
+           compute preco_cm2(ind) = preco_efetivo / area_pizza
            .
        calcular_preco_cm2-exit.
            exit.
@@ -163,6 +778,12 @@
                        move nome(ind) to aux_nome
                        move nome(ind + 1) to nome(ind)
                        move aux_nome to nome(ind + 1)
+      *                estabelecimento
+                       move estabelecimento(ind) to aux_estabelecimento
+                       move estabelecimento(ind + 1) to
+                           estabelecimento(ind)
+                       move aux_estabelecimento to
+                           estabelecimento(ind + 1)
       *                diametro
                        move diametro(ind) to aux_diametro
                        move diametro(ind + 1) to diametro(ind)
@@ -171,6 +792,20 @@
                        move preco_pizza(ind) to aux_preco_pizza
                        move preco_pizza(ind + 1) to preco_pizza(ind)
                        move aux_preco_pizza to preco_pizza(ind + 1)
+      *                imposto
+                       move imposto_percentual(ind) to
+                           aux_imposto_percentual
+                       move imposto_percentual(ind + 1) to
+                           imposto_percentual(ind)
+                       move aux_imposto_percentual to
+                           imposto_percentual(ind + 1)
+      *                desconto
+                       move desconto_percentual(ind) to
+                           aux_desconto_percentual
+                       move desconto_percentual(ind + 1) to
+                           desconto_percentual(ind)
+                       move aux_desconto_percentual to
+                           desconto_percentual(ind + 1)
       *                preco por centimetro quadrado
                        move preco_cm2(ind) to aux_preco_cm2
                        move preco_cm2(ind + 1) to preco_cm2(ind)
@@ -210,6 +845,229 @@
        saida_informacoes-exit.
            exit.
 
+      *--- exporta o ranking ordenado em csv (";" como separador, ja
+      *--- que "," é o separador decimal deste programa)
+       saida_csv section.
+           open output csv-arquivo
+
+           move spaces to csv-registro
+           string
+               "NOME;ESTABELECIMENTO;DIAMETRO;PRECO;PRECO_CM2;"
+               "DIFERENCA_PERCENTUAL"
+                                  delimited by size
+               into csv-registro
+           end-string
+           write csv-registro
+
+           perform varying ind from 1 by 1 until ind > quant_pizzas
+               or nome(ind) = space
+               move diametro(ind)           to form-diametro
+               move preco_pizza(ind)        to form-preco-pizza
+               move preco_cm2(ind)          to form-preco-cm2
+               move diferenca_percentual(ind) to form-diferenca
+
+               move spaces to csv-registro
+               string
+                   function trim(nome(ind)) delimited by size
+                   ";"            delimited by size
+                   function trim(estabelecimento(ind))
+                                  delimited by size
+                   ";"            delimited by size
+                   form-diametro  delimited by size
+                   ";"            delimited by size
+                   form-preco-pizza delimited by size
+                   ";"            delimited by size
+                   form-preco-cm2 delimited by size
+                   ";"            delimited by size
+                   form-diferenca delimited by size
+                   into csv-registro
+               end-string
+               write csv-registro
+           end-perform
+
+           close csv-arquivo
+           move 1 to ind
+           .
+       saida_csv-exit.
+           exit.
+
+      *------------------monta lista de estabelecimentos----------------
+      *    varre o vetor ja ordenado e monta a lista de estabelecimentos
+      *    distintos, na ordem em que aparecem, para o relatorio agrupado
+       monta_lista_estabelecimentos section.
+           move 0 to qtd_estabelecimentos
+
+           perform varying ind from 1 by 1 until ind > quant_pizzas
+               or nome(ind) = space
+               move "N" to achou_estabelecimento
+
+               perform varying ind_estabelecimento from 1 by 1
+                   until ind_estabelecimento > qtd_estabelecimentos
+                   if estabelecimento_distinto(ind_estabelecimento)
+                       = estabelecimento(ind)
+                       move "S" to achou_estabelecimento
+                   end-if
+               end-perform
+
+               if achou_estabelecimento = "N"
+                   add 1 to qtd_estabelecimentos
+                   move estabelecimento(ind) to
+                       estabelecimento_distinto(qtd_estabelecimentos)
+               end-if
+           end-perform
+
+           move 1 to ind
+           .
+       monta_lista_estabelecimentos-exit.
+           exit.
+      *---------------fim monta lista de estabelecimentos----------------
+
+      *--------------------saida por estabelecimento----------------------
+      *    relatorio do ranking agrupado por estabelecimento (mantendo a
+      *    ordem crescente de preco por cm2 dentro de cada grupo) e o
+      *    vencedor geral entre todos os estabelecimentos
+       saida_por_estabelecimento section.
+           perform monta_lista_estabelecimentos
+
+           display " "
+           display "--- ranking por estabelecimento ---"
+
+           perform varying ind_estabelecimento from 1 by 1
+               until ind_estabelecimento > qtd_estabelecimentos
+               display " "
+               display "Estabelecimento: "
+                   estabelecimento_distinto(ind_estabelecimento)
+
+               perform varying ind from 1 by 1
+                   until ind > quant_pizzas or nome(ind) = space
+                   if estabelecimento(ind) =
+                       estabelecimento_distinto(ind_estabelecimento)
+                       display relatorio_pizzas(ind)
+                   end-if
+               end-perform
+           end-perform
+
+           display " "
+           display "--- melhor preco por cm2 entre todos os "
+               "estabelecimentos ---"
+           display relatorio_pizzas(1)
+           move 1 to ind
+           .
+       saida_por_estabelecimento-exit.
+           exit.
+      *----------------------fim saida por estabelecimento-----------------
+
+      *---------------------cabecalho do relatorio impresso-----------------
+      *    escreve o cabecalho de uma nova pagina do relatorio impresso,
+      *    avançando o formulario quando nao for a primeira pagina
+       imprime_cabecalho_relatorio section.
+           add 1 to rel-pagina
+           move 0 to rel-linha-atual
+           move rel-pagina to form-pagina
+
+           if rel-pagina > 1 then
+               move spaces to rel-registro
+               write rel-registro after advancing page
+           end-if
+
+           move spaces to rel-registro
+           string
+               "RELATORIO DE PRECOS POR CM2 - PAGINA "
+                                  delimited by size
+               form-pagina        delimited by size
+               into rel-registro
+           end-string
+           write rel-registro
+
+           move spaces to rel-registro
+           string
+               "Data: " delimited by size
+               data-sistema delimited by size
+               into rel-registro
+           end-string
+           write rel-registro
+
+           move spaces to rel-registro
+           write rel-registro
+
+           move spaces to rel-registro
+           string
+               "NOME;ESTABELECIMENTO;DIAMETRO;PRECO;PRECO_CM2;"
+               "DIFERENCA_PERCENTUAL"
+                                  delimited by size
+               into rel-registro
+           end-string
+           write rel-registro
+           .
+       imprime_cabecalho_relatorio-exit.
+           exit.
+      *------------------fim cabecalho do relatorio impresso----------------
+
+      *----------------------saida relatorio impresso-----------------------
+      *    gera o arquivo PIZZAREL com o ranking ordenado, repetindo o
+      *    cabecalho a cada REL-LINHAS-PAGINA linhas, e um rodape com a
+      *    pizza de menor preco por cm2 entre todos os estabelecimentos
+       saida_relatorio_impresso section.
+           open output rel-arquivo
+           accept data-sistema from date yyyymmdd
+           move 0 to rel-pagina
+           move 0 to rel-linha-atual
+           perform imprime_cabecalho_relatorio
+
+           perform varying ind from 1 by 1 until ind > quant_pizzas
+               or nome(ind) = space
+               if rel-linha-atual >= rel-linhas-pagina then
+                   perform imprime_cabecalho_relatorio
+               end-if
+
+               move diametro(ind)           to form-diametro
+               move preco_pizza(ind)        to form-preco-pizza
+               move preco_cm2(ind)          to form-preco-cm2
+               move diferenca_percentual(ind) to form-diferenca
+
+               move spaces to rel-registro
+               string
+                   function trim(nome(ind)) delimited by size
+                   ";"            delimited by size
+                   function trim(estabelecimento(ind))
+                                  delimited by size
+                   ";"            delimited by size
+                   form-diametro  delimited by size
+                   ";"            delimited by size
+                   form-preco-pizza delimited by size
+                   ";"            delimited by size
+                   form-preco-cm2 delimited by size
+                   ";"            delimited by size
+                   form-diferenca delimited by size
+                   into rel-registro
+               end-string
+               write rel-registro
+               add 1 to rel-linha-atual
+           end-perform
+
+           move preco_cm2(1) to form-preco-cm2
+           move spaces to rel-registro
+           write rel-registro
+
+           move spaces to rel-registro
+           string
+               "Melhor preco por cm2 entre todos os "
+               "estabelecimentos: "
+                                  delimited by size
+               function trim(nome(1)) delimited by size
+               " - "              delimited by size
+               form-preco-cm2     delimited by size
+               into rel-registro
+           end-string
+           write rel-registro
+
+           close rel-arquivo
+           move 1 to ind
+           .
+       saida_relatorio_impresso-exit.
+           exit.
+      *--------------------fim saida relatorio impresso----------------------
+
       *---------------------------fim funções---------------------------
 
 
